@@ -0,0 +1,40 @@
+//Q4JOB    JOB (ACCTNO),'Q4 DAILY VERDICTS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  Q4JOB -- RUNS Q4 AGAINST A DAY'S WORTH OF N/S/a/b/c/d       *
+//*  TRANSACTIONS.  Q4 SETS RETURN-CODE 4 IF ANY RECORD CAME     *
+//*  BACK "FALSE" OR WAS REJECTED BY VALIDATION, SO A LATER STEP *
+//*  CAN TEST COND=(4,GE,Q4STEP) TO BRANCH ON THE OUTCOME.       *
+//*-------------------------------------------------------------*
+//Q4STEP   EXEC PGM=Q4
+//STEPLIB  DD DSN=PROD.Q4.LOADLIB,DISP=SHR
+//Q4IN     DD DSN=PROD.Q4.TRANS.DAILY,DISP=SHR
+//Q4RPT    DD SYSOUT=*
+//Q4REJ    DD DSN=PROD.Q4.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=68)
+//Q4AUD    DD DSN=PROD.Q4.AUDIT.TRAIL,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=79)
+//*  Q4CKP MUST ALREADY EXIST (ALLOCATE ONCE, E.G. VIA IEFBR14, BEFORE *
+//*  THE FIRST RUN) -- DISP=OLD SO EVERY OPEN OUTPUT REPLACES THE      *
+//*  SINGLE CHECKPOINT RECORD IN PLACE INSTEAD OF APPENDING TO IT.     *
+//Q4CKP    DD DSN=PROD.Q4.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24)
+//*  Q4HIST IS A VSAM KSDS AND MUST ALREADY EXIST -- RUN Q4HALOC ONCE, *
+//*  BEFORE THE FIRST Q4JOB SUBMISSION, TO IDCAMS DEFINE CLUSTER THE   *
+//*  PROD.Q4.HISTORY DATASET.  OPEN CANNOT MATERIALIZE A KSDS THE WAY  *
+//*  IT CAN A SEQUENTIAL FILE, SO THERE IS NO AUTO-CREATE FALLBACK     *
+//*  FOR THIS FILE ON A REAL VSAM RUNTIME.                             *
+//Q4HIST   DD DSN=PROD.Q4.HISTORY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*-------------------------------------------------------------*
+//*  IF Q4STEP CAME BACK WITH ANY "FALSE" OR REJECTED RECORDS    *
+//*  (RETURN-CODE 4), SKIP THE DOWNSTREAM NOTIFY STEP.           *
+//*-------------------------------------------------------------*
+//NOTIFY   EXEC PGM=IEFBR14,COND=(4,GE,Q4STEP)
