@@ -0,0 +1,22 @@
+//Q4HALOC  JOB (ACCTNO),'Q4 HISTORY ALLOC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  Q4HALOC -- ONE-TIME SETUP.  RUN ONCE, BEFORE THE FIRST       *
+//*  Q4JOB EXECUTION, TO DEFINE THE VSAM KSDS THAT BACKS          *
+//*  Q4-HISTORY-FILE (PROD.Q4.HISTORY).  Q4 ITSELF CANNOT CREATE  *
+//*  THIS CLUSTER -- ITS "STATUS=35 -> OPEN OUTPUT" FALLBACK ONLY *
+//*  AUTO-CREATES A SEQUENTIAL FILE UNDER GNUCOBOL'S OWN ISAM     *
+//*  EMULATION, NOT A VSAM CLUSTER ON THE PRODUCTION DIALECT THIS *
+//*  JCL TARGETS.  DO NOT RESUBMIT THIS JOB ONCE THE CLUSTER      *
+//*  EXISTS -- IDCAMS FAILS A DEFINE AGAINST A DSN ALREADY OWNED. *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.Q4.HISTORY)        -
+                  INDEXED                       -
+                  KEYS(10 0)                     -
+                  RECORDSIZE(55 55)              -
+                  RECORDS(1000 500)              -
+                  SHAREOPTIONS(2 3) )
+/*
