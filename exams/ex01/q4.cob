@@ -1,36 +1,671 @@
-      *> >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Q4.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-      *> main data
-           01 WS-N PIC  9(5).
-           01 WS-S PIC S9(5).
-           01 WS-a PIC S9(5).
-           01 WS-b PIC S9(5).
-           01 WS-c PIC S9(5).
-           01 WS-d PIC S9(5).
-      *> extra data
-
-       PROCEDURE DIVISION.
-           DISPLAY "N = " WITH NO ADVANCING.
-           ACCEPT WS-N.
-           DISPLAY "S = " WITH NO ADVANCING.
-           ACCEPT WS-S.
-           DISPLAY "a = " WITH NO ADVANCING.
-           ACCEPT WS-a.
-           DISPLAY "b = " WITH NO ADVANCING.
-           ACCEPT WS-b.
-           DISPLAY "c = " WITH NO ADVANCING.
-           ACCEPT WS-c.
-           DISPLAY "d = " WITH NO ADVANCING.
-           ACCEPT WS-d.
-
-           PERFORM c-sequence.
-           STOP RUN.
-
-      *> YOUR CODE HERE!
-      *>   can just print out "true" or "false"
-           c-sequence.
-           DISPLAY "false".
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Q4.
+000030 AUTHOR. R MERRILL.
+000040 INSTALLATION. CMSC389B BATCH SUPPORT GROUP.
+000050 DATE-WRITTEN. 02/10/2021.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                         *
+000090*---------------------------------------------------------------*
+000100*  02/10/21  RM   ORIGINAL VERSION.  ACCEPTED N, S, a, b, c, d   *
+000110*                 FROM THE TERMINAL AND DISPLAYED A VERDICT.    *
+000120*  08/08/26  RM   CONVERTED TO A BATCH PROGRAM.  READS Q4-RECORD*
+000130*                 TRANSACTIONS FROM A FILE INSTEAD OF ACCEPTING *
+000140*                 THEM ONE AT A TIME.  ADDED INPUT VALIDATION   *
+000150*                 WITH A REJECT FILE, A PRINTED DAILY REPORT,   *
+000160*                 A PERMANENT AUDIT TRAIL, CHECKPOINT/RESTART,  *
+000170*                 AND A HISTORY FILE LOOKUP SO A COMBINATION    *
+000180*                 THAT WAS ALREADY VERDICTED IS NOT RERUN.      *
+000190*                 FINISHED C-SEQUENCE SO IT COMPUTES AND PRINTS *
+000200*                 THE WITNESS MULTIPLIERS INSTEAD OF ALWAYS     *
+000210*                 RETURNING "FALSE".                           *
+000220*---------------------------------------------------------------*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT Q4-TRANS-FILE ASSIGN TO "Q4IN"
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-TRANS-STATUS.
+000290     SELECT Q4-REPORT-FILE ASSIGN TO "Q4RPT"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-REPORT-STATUS.
+000320     SELECT Q4-REJECT-FILE ASSIGN TO "Q4REJ"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-REJECT-STATUS.
+000350     SELECT Q4-AUDIT-FILE ASSIGN TO "Q4AUD"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-AUDIT-STATUS.
+000380     SELECT Q4-CHECKPOINT-FILE ASSIGN TO "Q4CKP"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-CKPT-STATUS.
+000410     SELECT Q4-HISTORY-FILE ASSIGN TO "Q4HIST"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS Q4H-KEY
+000450         FILE STATUS IS WS-HIST-STATUS.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  Q4-TRANS-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY Q4REC.
+000510 FD  Q4-REPORT-FILE
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  Q4-REPORT-LINE              PIC X(88).
+000540 FD  Q4-REJECT-FILE
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  Q4-REJECT-RECORD.
+000570     05  QR-RECORD-ID            PIC 9(06).
+000580     05  QR-N                    PIC 9(05).
+000590     05  QR-S                    PIC S9(05).
+000600     05  QR-A                    PIC S9(05).
+000610     05  QR-B                    PIC S9(05).
+000620     05  QR-C                    PIC S9(05).
+000630     05  QR-D                    PIC S9(05).
+000640     05  QR-REASON-CODE          PIC 9(02).
+000650     05  QR-REASON-TEXT          PIC X(30).
+000660 FD  Q4-AUDIT-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  Q4-AUDIT-RECORD.
+000690     05  QA-TIMESTAMP            PIC X(16).
+000700     05  QA-OPERATOR-ID          PIC X(08).
+000710     05  QA-N                    PIC 9(05).
+000720     05  QA-S                    PIC S9(05).
+000730     05  QA-A                    PIC S9(05).
+000740     05  QA-B                    PIC S9(05).
+000750     05  QA-C                    PIC S9(05).
+000760     05  QA-D                    PIC S9(05).
+000770     05  QA-VERDICT              PIC X(05).
+000780     05  QA-WITNESS-W            PIC 9(05).
+000790     05  QA-WITNESS-X            PIC 9(05).
+000800     05  QA-WITNESS-Y            PIC 9(05).
+000810     05  QA-WITNESS-Z            PIC 9(05).
+000820 FD  Q4-CHECKPOINT-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  Q4-CHECKPOINT-RECORD.
+000850     05  QC-LAST-RECORD-NO       PIC 9(06).
+000852     05  QC-TRUE-COUNT           PIC 9(06).
+000854     05  QC-FALSE-COUNT          PIC 9(06).
+000856     05  QC-REJECT-COUNT         PIC 9(06).
+000860 FD  Q4-HISTORY-FILE
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  Q4-HISTORY-RECORD.
+000890     05  Q4H-KEY.
+000900         10  Q4H-N               PIC 9(05).
+000910         10  Q4H-S               PIC S9(05).
+000920     05  Q4H-A                   PIC S9(05).
+000930     05  Q4H-B                   PIC S9(05).
+000940     05  Q4H-C                   PIC S9(05).
+000950     05  Q4H-D                   PIC S9(05).
+000960     05  Q4H-VERDICT             PIC X(05).
+000970     05  Q4H-WITNESS-W           PIC 9(05).
+000980     05  Q4H-WITNESS-X           PIC 9(05).
+000990     05  Q4H-WITNESS-Y           PIC 9(05).
+001000     05  Q4H-WITNESS-Z           PIC 9(05).
+001010 WORKING-STORAGE SECTION.
+001020*> main data -- loaded from the current Q4-RECORD transaction
+001030 01  WS-N                    PIC 9(05).
+001040 01  WS-S                    PIC S9(05).
+001050 01  WS-A                    PIC S9(05).
+001060 01  WS-B                    PIC S9(05).
+001070 01  WS-C                    PIC S9(05).
+001080 01  WS-D                    PIC S9(05).
+001090*> extra data
+001100 01  WS-VERDICT              PIC X(05).
+001110 01  WS-WITNESS-W            PIC 9(05).
+001120 01  WS-WITNESS-X            PIC 9(05).
+001130 01  WS-WITNESS-Y            PIC 9(05).
+001140 01  WS-WITNESS-Z            PIC 9(05).
+001150*---------------------------------------------------------------*
+001160*  FILE STATUS BYTES                                            *
+001170*---------------------------------------------------------------*
+001180 77  WS-TRANS-STATUS         PIC X(02).
+001190 77  WS-REPORT-STATUS        PIC X(02).
+001200 77  WS-REJECT-STATUS        PIC X(02).
+001210 77  WS-AUDIT-STATUS         PIC X(02).
+001220 77  WS-CKPT-STATUS          PIC X(02).
+001230 77  WS-HIST-STATUS          PIC X(02).
+001240*---------------------------------------------------------------*
+001250*  SWITCHES                                                     *
+001260*---------------------------------------------------------------*
+001270 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001280         88  WS-EOF                        VALUE "Y".
+001290 77  WS-VALID-SWITCH         PIC X(01) VALUE "Y".
+001300         88  WS-INPUT-VALID                VALUE "Y".
+001310 77  WS-SOLUTION-FOUND-SW    PIC X(01) VALUE "N".
+001320         88  WS-SOLUTION-FOUND            VALUE "Y".
+001330 77  WS-HIST-FOUND-SW        PIC X(01) VALUE "N".
+001340         88  WS-HIST-FOUND                VALUE "Y".
+001350*---------------------------------------------------------------*
+001360*  VALIDATION REASON                                            *
+001370*---------------------------------------------------------------*
+001380 77  WS-REASON-CODE          PIC 9(02) VALUE ZERO.
+001390 77  WS-REASON-TEXT          PIC X(30) VALUE SPACES.
+001400*---------------------------------------------------------------*
+001410*  RUNNING TOTALS                                               *
+001420*---------------------------------------------------------------*
+001430 77  WS-RECORD-COUNT         PIC 9(06) VALUE ZERO.
+001440 77  WS-TRUE-COUNT           PIC 9(06) VALUE ZERO.
+001450 77  WS-FALSE-COUNT          PIC 9(06) VALUE ZERO.
+001460 77  WS-REJECT-COUNT         PIC 9(06) VALUE ZERO.
+001462*> THIS-RUN-ONLY COUNTERS -- NOT RESTORED FROM THE CHECKPOINT, SO
+001464*> THE TRAILER ALWAYS AGREES WITH THE DETAIL LINES THIS RUN ACTUALLY
+001466*> WROTE TO Q4-REPORT-FILE, EVEN AFTER A RESTART.
+001468 77  WS-RUN-RECORD-COUNT     PIC 9(06) VALUE ZERO.
+001470 77  WS-RUN-TRUE-COUNT       PIC 9(06) VALUE ZERO.
+001472 77  WS-RUN-FALSE-COUNT      PIC 9(06) VALUE ZERO.
+001474 77  WS-RUN-REJECT-COUNT     PIC 9(06) VALUE ZERO.
+001470*---------------------------------------------------------------*
+001480*  CHECKPOINT / RESTART                                         *
+001490*---------------------------------------------------------------*
+001500 77  WS-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 10.
+001510 77  WS-CKPT-QUOTIENT        PIC 9(06) VALUE ZERO.
+001520 77  WS-CKPT-REMAINDER       PIC 9(03) VALUE ZERO.
+001530 77  WS-SKIP-COUNT           PIC 9(06) VALUE ZERO.
+001540 77  WS-SKIP-INDEX           PIC 9(06) VALUE ZERO.
+001550*---------------------------------------------------------------*
+001560*  C-SEQUENCE WORK AREAS                                        *
+001570*---------------------------------------------------------------*
+001580 77  WS-TRY-W                PIC 9(05) VALUE ZERO.
+001590 77  WS-TRY-X                PIC 9(05) VALUE ZERO.
+001600 77  WS-TRY-Y                PIC 9(05) VALUE ZERO.
+001610 77  WS-TRY-Z                PIC 9(05) VALUE ZERO.
+001620 77  WS-TRIAL-SUM            PIC S9(10) VALUE ZERO.
+001630*---------------------------------------------------------------*
+001640*  AUDIT TRAIL WORK AREAS                                       *
+001650*---------------------------------------------------------------*
+001660 77  WS-OPERATOR-ID          PIC X(08) VALUE "BATCH".
+001670 77  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+001680 77  WS-RUN-TIME             PIC 9(08) VALUE ZERO.
+001690 77  WS-AUDIT-TIMESTAMP      PIC X(16) VALUE SPACES.
+001700*---------------------------------------------------------------*
+001710*  DAILY VERDICT REPORT LINES                                   *
+001720*---------------------------------------------------------------*
+001730 01  WS-RPT-HEADER-1.
+001740         05  FILLER              PIC X(30) VALUE
+001745             "Q4 DAILY VERDICT REPORT - RUN".
+001760         05  FILLER              PIC X(01) VALUE SPACE.
+001770         05  RH1-RUN-DATE        PIC 9(08).
+001780         05  FILLER              PIC X(49) VALUE SPACES.
+001790 01  WS-RPT-HEADER-2.
+001800         05  FILLER              PIC X(07) VALUE "RECID  ".
+001810         05  FILLER              PIC X(07) VALUE "N      ".
+001820         05  FILLER              PIC X(08) VALUE "S       ".
+001830         05  FILLER              PIC X(08) VALUE "A       ".
+001840         05  FILLER              PIC X(08) VALUE "B       ".
+001850         05  FILLER              PIC X(08) VALUE "C       ".
+001860         05  FILLER              PIC X(08) VALUE "D       ".
+001870         05  FILLER              PIC X(06) VALUE "VERDCT".
+001871         05  FILLER              PIC X(06) VALUE "   W  ".
+001872         05  FILLER              PIC X(06) VALUE "   X  ".
+001873         05  FILLER              PIC X(06) VALUE "   Y  ".
+001874         05  FILLER              PIC X(10) VALUE " Z".
+001890 01  WS-RPT-DETAIL.
+001900         05  RD-RECORD-ID        PIC ZZZZZ9.
+001910         05  FILLER              PIC X(01) VALUE SPACE.
+001920         05  RD-N                PIC ZZZZ9.
+001930         05  FILLER              PIC X(02) VALUE SPACES.
+001940         05  RD-S                PIC -ZZZZ9.
+001950         05  FILLER              PIC X(02) VALUE SPACES.
+001960         05  RD-A                PIC -ZZZZ9.
+001970         05  FILLER              PIC X(02) VALUE SPACES.
+001980         05  RD-B                PIC -ZZZZ9.
+001990         05  FILLER              PIC X(02) VALUE SPACES.
+002000         05  RD-C                PIC -ZZZZ9.
+002010         05  FILLER              PIC X(02) VALUE SPACES.
+002020         05  RD-D                PIC -ZZZZ9.
+002030         05  FILLER              PIC X(02) VALUE SPACES.
+002040         05  RD-VERDICT          PIC X(05).
+002041         05  FILLER              PIC X(01) VALUE SPACE.
+002042         05  RD-WITNESS-W        PIC ZZZZ9.
+002043         05  FILLER              PIC X(01) VALUE SPACE.
+002044         05  RD-WITNESS-X        PIC ZZZZ9.
+002045         05  FILLER              PIC X(01) VALUE SPACE.
+002046         05  RD-WITNESS-Y        PIC ZZZZ9.
+002047         05  FILLER              PIC X(01) VALUE SPACE.
+002048         05  RD-WITNESS-Z        PIC ZZZZ9.
+002050         05  FILLER              PIC X(05) VALUE SPACES.
+002060 01  WS-RPT-TRAILER-1.
+002070         05  FILLER              PIC X(21)
+002080                                  VALUE "TOTAL RECORDS READ: ".
+002090         05  RT-TOTAL-COUNT      PIC ZZZZZ9.
+002100         05  FILLER              PIC X(61) VALUE SPACES.
+002110 01  WS-RPT-TRAILER-2.
+002120         05  FILLER              PIC X(12) VALUE "TRUE COUNT: ".
+002130         05  RT-TRUE-COUNT       PIC ZZZZZ9.
+002140         05  FILLER              PIC X(04) VALUE SPACES.
+002150         05  FILLER              PIC X(13) VALUE "FALSE COUNT: ".
+002160         05  RT-FALSE-COUNT      PIC ZZZZZ9.
+002170         05  FILLER              PIC X(04) VALUE SPACES.
+002180         05  FILLER              PIC X(16) VALUE
+002185             "REJECTED COUNT: ".
+002190         05  RT-REJECT-COUNT     PIC ZZZZZ9.
+002200         05  FILLER              PIC X(21) VALUE SPACES.
+002210 PROCEDURE DIVISION.
+002220*---------------------------------------------------------------*
+002230*  0000-MAINLINE                                                *
+002240*---------------------------------------------------------------*
+002250 0000-MAINLINE.
+002260     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002270     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+002280         UNTIL WS-EOF.
+002290     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002300     GOBACK.
+002310 0000-EXIT.
+002320     EXIT.
+002330*---------------------------------------------------------------*
+002340*  1000-INITIALIZE -- OPEN FILES, POSITION FOR RESTART, AND     *
+002350*                     PRINT THE REPORT HEADING                  *
+002360*---------------------------------------------------------------*
+002370 1000-INITIALIZE.
+002380     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002390     ACCEPT WS-RUN-TIME FROM TIME.
+002440     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+002450     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+002455     MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT.
+002460     IF WS-SKIP-COUNT > ZERO
+002470         PERFORM 1300-SKIP-PROCESSED-RECORDS THRU 1300-EXIT
+002480     END-IF.
+002490     PERFORM 1400-WRITE-REPORT-HEADER THRU 1400-EXIT.
+002500 1000-EXIT.
+002510     EXIT.
+002520 1100-OPEN-FILES.
+002530     OPEN INPUT  Q4-TRANS-FILE.
+002531     IF WS-TRANS-STATUS NOT = "00"
+002532         DISPLAY "Q4 -- UNABLE TO OPEN Q4-TRANS-FILE, STATUS = "
+002533             WS-TRANS-STATUS
+002534         PERFORM 9999-ABEND THRU 9999-EXIT
+002535     END-IF.
+002540     OPEN OUTPUT Q4-REPORT-FILE.
+002541     IF WS-REPORT-STATUS NOT = "00"
+002542         DISPLAY "Q4 -- UNABLE TO OPEN Q4-REPORT-FILE, STATUS = "
+002543             WS-REPORT-STATUS
+002544         PERFORM 9999-ABEND THRU 9999-EXIT
+002545     END-IF.
+002550     OPEN EXTEND Q4-REJECT-FILE.
+002551     IF WS-REJECT-STATUS = "35"
+002552         OPEN OUTPUT Q4-REJECT-FILE
+002553     END-IF.
+002554     IF WS-REJECT-STATUS NOT = "00"
+002555         DISPLAY "Q4 -- UNABLE TO OPEN Q4-REJECT-FILE, STATUS = "
+002556             WS-REJECT-STATUS
+002557         PERFORM 9999-ABEND THRU 9999-EXIT
+002558     END-IF.
+002560     OPEN EXTEND Q4-AUDIT-FILE.
+002570     IF WS-AUDIT-STATUS = "35"
+002580         OPEN OUTPUT Q4-AUDIT-FILE
+002590     END-IF.
+002592     IF WS-AUDIT-STATUS NOT = "00"
+002594         DISPLAY "Q4 -- UNABLE TO OPEN Q4-AUDIT-FILE, STATUS = "
+002596             WS-AUDIT-STATUS
+002598         PERFORM 9999-ABEND THRU 9999-EXIT
+002599     END-IF.
+002600     OPEN I-O Q4-HISTORY-FILE.
+002610     IF WS-HIST-STATUS = "35"
+002620         OPEN OUTPUT Q4-HISTORY-FILE
+002630         CLOSE Q4-HISTORY-FILE
+002640         OPEN I-O Q4-HISTORY-FILE
+002650     END-IF.
+002652     IF WS-HIST-STATUS NOT = "00"
+002654         DISPLAY "Q4 -- UNABLE TO OPEN Q4-HISTORY-FILE, STATUS = "
+002656             WS-HIST-STATUS
+002658         PERFORM 9999-ABEND THRU 9999-EXIT
+002659     END-IF.
+002660 1100-EXIT.
+002670     EXIT.
+002680*---------------------------------------------------------------*
+002690*  1200-READ-CHECKPOINT -- PICK UP WHERE A PRIOR RUN LEFT OFF   *
+002700*---------------------------------------------------------------*
+002710 1200-READ-CHECKPOINT.
+002720     MOVE ZERO TO WS-SKIP-COUNT.
+002730     OPEN INPUT Q4-CHECKPOINT-FILE.
+002740     IF WS-CKPT-STATUS = "00"
+002750         READ Q4-CHECKPOINT-FILE
+002760             AT END
+002770                 MOVE ZERO TO WS-SKIP-COUNT
+002780             NOT AT END
+002790                 MOVE QC-LAST-RECORD-NO TO WS-SKIP-COUNT
+002792                 MOVE QC-TRUE-COUNT     TO WS-TRUE-COUNT
+002794                 MOVE QC-FALSE-COUNT    TO WS-FALSE-COUNT
+002796                 MOVE QC-REJECT-COUNT   TO WS-REJECT-COUNT
+002800         END-READ
+002810         CLOSE Q4-CHECKPOINT-FILE
+002820     END-IF.
+002830 1200-EXIT.
+002840     EXIT.
+002850 1300-SKIP-PROCESSED-RECORDS.
+002860     DISPLAY "Q4 RESTART -- SKIPPING " WS-SKIP-COUNT
+002870         " RECORD(S) ALREADY CHECKPOINTED".
+002880     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+002890         VARYING WS-SKIP-INDEX FROM 1 BY 1
+002900         UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+002910         OR WS-EOF.
+002920 1300-EXIT.
+002930     EXIT.
+002940 1310-SKIP-ONE-RECORD.
+002950     READ Q4-TRANS-FILE
+002960         AT END
+002970             MOVE "Y" TO WS-EOF-SWITCH
+002980     END-READ.
+002990 1310-EXIT.
+003000     EXIT.
+003010 1400-WRITE-REPORT-HEADER.
+003020     MOVE WS-RUN-DATE TO RH1-RUN-DATE.
+003030     WRITE Q4-REPORT-LINE FROM WS-RPT-HEADER-1.
+003040     WRITE Q4-REPORT-LINE FROM WS-RPT-HEADER-2.
+003050 1400-EXIT.
+003060     EXIT.
+003070*---------------------------------------------------------------*
+003080*  2000-PROCESS-RECORDS -- ONE TRANSACTION PER PASS             *
+003090*---------------------------------------------------------------*
+003100 2000-PROCESS-RECORDS.
+003110     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003120     IF NOT WS-EOF
+003130         ADD 1 TO WS-RECORD-COUNT
+003135         ADD 1 TO WS-RUN-RECORD-COUNT
+003140         MOVE Q4-N TO WS-N
+003150         MOVE Q4-S TO WS-S
+003160         MOVE Q4-A TO WS-A
+003170         MOVE Q4-B TO WS-B
+003180         MOVE Q4-C TO WS-C
+003190         MOVE Q4-D TO WS-D
+003200         PERFORM 3000-VALIDATE-INPUT THRU 3000-EXIT
+003210         IF WS-INPUT-VALID
+003220             PERFORM 3500-LOOKUP-HISTORY THRU 3500-EXIT
+003230             IF WS-HIST-FOUND
+003240                 PERFORM 3600-USE-PRIOR-VERDICT THRU 3600-EXIT
+003250             ELSE
+003260                 PERFORM 4000-C-SEQUENCE THRU 4000-EXIT
+003270                 PERFORM 4900-UPDATE-HISTORY THRU 4900-EXIT
+003280                 PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT
+003285             END-IF
+003300             PERFORM 5500-WRITE-REPORT-LINE THRU 5500-EXIT
+003310             PERFORM 5600-UPDATE-TOTALS THRU 5600-EXIT
+003320         ELSE
+003330             PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+003340         END-IF
+003350         PERFORM 7000-CHECKPOINT THRU 7000-EXIT
+003360     END-IF.
+003370 2000-EXIT.
+003380     EXIT.
+003390 2100-READ-TRANSACTION.
+003400     READ Q4-TRANS-FILE
+003410         AT END
+003420             MOVE "Y" TO WS-EOF-SWITCH
+003430     END-READ.
+003440 2100-EXIT.
+003450     EXIT.
+003460*---------------------------------------------------------------*
+003470*  3000-VALIDATE-INPUT -- RANGE AND SIGN CHECKS AHEAD OF         *
+003480*                         C-SEQUENCE                            *
+003490*---------------------------------------------------------------*
+003500 3000-VALIDATE-INPUT.
+003510     MOVE "Y" TO WS-VALID-SWITCH.
+003520     MOVE ZERO TO WS-REASON-CODE.
+003530     MOVE SPACES TO WS-REASON-TEXT.
+003540     EVALUATE TRUE
+003550         WHEN WS-N = ZERO OR WS-N > 50
+003560             MOVE "N" TO WS-VALID-SWITCH
+003570             MOVE 10 TO WS-REASON-CODE
+003580             MOVE "N OUT OF RANGE (1-50)" TO WS-REASON-TEXT
+003590         WHEN WS-S <= ZERO OR WS-S > 99999
+003600             MOVE "N" TO WS-VALID-SWITCH
+003610             MOVE 20 TO WS-REASON-CODE
+003620             MOVE "S OUT OF RANGE (1-99999)" TO WS-REASON-TEXT
+003630         WHEN WS-A <= ZERO OR WS-A > 99999
+003635                 OR WS-B <= ZERO OR WS-B > 99999
+003636                 OR WS-C <= ZERO OR WS-C > 99999
+003637                 OR WS-D <= ZERO OR WS-D > 99999
+003650             MOVE "N" TO WS-VALID-SWITCH
+003660             MOVE 30 TO WS-REASON-CODE
+003670             MOVE "A/B/C/D OUT OF RANGE (1-99999)"
+003672                 TO WS-REASON-TEXT
+003680         WHEN OTHER
+003690             CONTINUE
+003700     END-EVALUATE.
+003710 3000-EXIT.
+003720     EXIT.
+003730*---------------------------------------------------------------*
+003740*  3500-LOOKUP-HISTORY -- HAS THIS N/S PAIR ALREADY BEEN RUN?   *
+003750*---------------------------------------------------------------*
+003760 3500-LOOKUP-HISTORY.
+003770     MOVE "N" TO WS-HIST-FOUND-SW.
+003780     MOVE WS-N TO Q4H-N.
+003790     MOVE WS-S TO Q4H-S.
+003800     READ Q4-HISTORY-FILE
+003810         INVALID KEY
+003820             MOVE "N" TO WS-HIST-FOUND-SW
+003830         NOT INVALID KEY
+003835             IF Q4H-A = WS-A AND Q4H-B = WS-B AND Q4H-C = WS-C
+003836                     AND Q4H-D = WS-D
+003840                 MOVE "Y" TO WS-HIST-FOUND-SW
+003845             ELSE
+003846                 MOVE "N" TO WS-HIST-FOUND-SW
+003847             END-IF
+003850     END-READ.
+003860 3500-EXIT.
+003870     EXIT.
+003880 3600-USE-PRIOR-VERDICT.
+003890     MOVE Q4H-VERDICT    TO WS-VERDICT.
+003900     MOVE Q4H-WITNESS-W  TO WS-WITNESS-W.
+003910     MOVE Q4H-WITNESS-X  TO WS-WITNESS-X.
+003920     MOVE Q4H-WITNESS-Y  TO WS-WITNESS-Y.
+003930     MOVE Q4H-WITNESS-Z  TO WS-WITNESS-Z.
+003940 3600-EXIT.
+003950     EXIT.
+003960*---------------------------------------------------------------*
+003970*  4000-C-SEQUENCE -- SEARCH FOR NON-NEGATIVE MULTIPLIERS       *
+003980*                     W, X, Y, Z (EACH 0 THRU N) SUCH THAT       *
+003990*                     W*a + X*b + Y*c + Z*d = S, AND DISPLAY     *
+004000*                     THE WITNESS COMBINATION WHEN ONE EXISTS.   *
+004010*---------------------------------------------------------------*
+004020 4000-C-SEQUENCE.
+004030     MOVE "N" TO WS-SOLUTION-FOUND-SW.
+004040     MOVE ZERO TO WS-WITNESS-W WS-WITNESS-X WS-WITNESS-Y
+004050         WS-WITNESS-Z.
+004060     PERFORM 4100-TRY-W THRU 4100-EXIT
+004070         VARYING WS-TRY-W FROM ZERO BY 1
+004080         UNTIL WS-TRY-W > WS-N
+004090         OR WS-SOLUTION-FOUND.
+004100     IF WS-SOLUTION-FOUND
+004110         MOVE "TRUE " TO WS-VERDICT
+004120     ELSE
+004130         MOVE "FALSE" TO WS-VERDICT
+004140     END-IF.
+004150     PERFORM 4500-DISPLAY-RESULT THRU 4500-EXIT.
+004160 4000-EXIT.
+004170     EXIT.
+004180 4100-TRY-W.
+004190     PERFORM 4200-TRY-X THRU 4200-EXIT
+004200         VARYING WS-TRY-X FROM ZERO BY 1
+004210         UNTIL WS-TRY-X > WS-N
+004220         OR WS-SOLUTION-FOUND.
+004230 4100-EXIT.
+004240     EXIT.
+004250 4200-TRY-X.
+004260     PERFORM 4300-TRY-Y THRU 4300-EXIT
+004270         VARYING WS-TRY-Y FROM ZERO BY 1
+004280         UNTIL WS-TRY-Y > WS-N
+004290         OR WS-SOLUTION-FOUND.
+004300 4200-EXIT.
+004310     EXIT.
+004320 4300-TRY-Y.
+004330     PERFORM 4400-TRY-Z THRU 4400-EXIT
+004340         VARYING WS-TRY-Z FROM ZERO BY 1
+004350         UNTIL WS-TRY-Z > WS-N
+004360         OR WS-SOLUTION-FOUND.
+004370 4300-EXIT.
+004380     EXIT.
+004390 4400-TRY-Z.
+004400     COMPUTE WS-TRIAL-SUM = (WS-TRY-W * WS-A) + (WS-TRY-X * WS-B)
+004410         + (WS-TRY-Y * WS-C) + (WS-TRY-Z * WS-D).
+004420     IF WS-TRIAL-SUM = WS-S
+004430         MOVE "Y"      TO WS-SOLUTION-FOUND-SW
+004440         MOVE WS-TRY-W TO WS-WITNESS-W
+004450         MOVE WS-TRY-X TO WS-WITNESS-X
+004460         MOVE WS-TRY-Y TO WS-WITNESS-Y
+004470         MOVE WS-TRY-Z TO WS-WITNESS-Z
+004480     END-IF.
+004490 4400-EXIT.
+004500     EXIT.
+004510 4500-DISPLAY-RESULT.
+004520     IF WS-VERDICT = "TRUE "
+004530         DISPLAY "TRUE -- " WS-WITNESS-W " * a + " WS-WITNESS-X
+004540             " * b + " WS-WITNESS-Y " * c + " WS-WITNESS-Z
+004550             " * d = " WS-S
+004560     ELSE
+004570         DISPLAY "FALSE"
+004580     END-IF.
+004590 4500-EXIT.
+004600     EXIT.
+004610*---------------------------------------------------------------*
+004620*  4900-UPDATE-HISTORY -- FILE THE VERDICT FOR NEXT TIME         *
+004630*---------------------------------------------------------------*
+004640 4900-UPDATE-HISTORY.
+004650     MOVE WS-N TO Q4H-N.
+004660     MOVE WS-S TO Q4H-S.
+004670     MOVE WS-A TO Q4H-A.
+004680     MOVE WS-B TO Q4H-B.
+004690     MOVE WS-C TO Q4H-C.
+004700     MOVE WS-D TO Q4H-D.
+004710     MOVE WS-VERDICT     TO Q4H-VERDICT.
+004720     MOVE WS-WITNESS-W   TO Q4H-WITNESS-W.
+004730     MOVE WS-WITNESS-X   TO Q4H-WITNESS-X.
+004740     MOVE WS-WITNESS-Y   TO Q4H-WITNESS-Y.
+004750     MOVE WS-WITNESS-Z   TO Q4H-WITNESS-Z.
+004760     WRITE Q4-HISTORY-RECORD
+004770         INVALID KEY
+004780             REWRITE Q4-HISTORY-RECORD
+004790     END-WRITE.
+004800 4900-EXIT.
+004810     EXIT.
+004820*---------------------------------------------------------------*
+004830*  5000-WRITE-AUDIT -- PERMANENT RECORD OF THIS DETERMINATION    *
+004840*---------------------------------------------------------------*
+004850 5000-WRITE-AUDIT.
+004860     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004870     ACCEPT WS-RUN-TIME FROM TIME.
+004880     STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE
+004890         INTO WS-AUDIT-TIMESTAMP.
+004900     MOVE WS-AUDIT-TIMESTAMP TO QA-TIMESTAMP.
+004910     MOVE WS-OPERATOR-ID     TO QA-OPERATOR-ID.
+004920     MOVE WS-N TO QA-N.
+004930     MOVE WS-S TO QA-S.
+004940     MOVE WS-A TO QA-A.
+004950     MOVE WS-B TO QA-B.
+004960     MOVE WS-C TO QA-C.
+004970     MOVE WS-D TO QA-D.
+004980     MOVE WS-VERDICT     TO QA-VERDICT.
+004990     MOVE WS-WITNESS-W   TO QA-WITNESS-W.
+005000     MOVE WS-WITNESS-X   TO QA-WITNESS-X.
+005010     MOVE WS-WITNESS-Y   TO QA-WITNESS-Y.
+005020     MOVE WS-WITNESS-Z   TO QA-WITNESS-Z.
+005030     WRITE Q4-AUDIT-RECORD.
+005040 5000-EXIT.
+005050     EXIT.
+005060 5500-WRITE-REPORT-LINE.
+005070     MOVE SPACES TO WS-RPT-DETAIL.
+005080     MOVE Q4-RECORD-ID TO RD-RECORD-ID.
+005090     MOVE WS-N TO RD-N.
+005100     MOVE WS-S TO RD-S.
+005110     MOVE WS-A TO RD-A.
+005120     MOVE WS-B TO RD-B.
+005130     MOVE WS-C TO RD-C.
+005140     MOVE WS-D TO RD-D.
+005150     MOVE WS-VERDICT TO RD-VERDICT.
+005155     MOVE WS-WITNESS-W TO RD-WITNESS-W.
+005156     MOVE WS-WITNESS-X TO RD-WITNESS-X.
+005157     MOVE WS-WITNESS-Y TO RD-WITNESS-Y.
+005158     MOVE WS-WITNESS-Z TO RD-WITNESS-Z.
+005160     WRITE Q4-REPORT-LINE FROM WS-RPT-DETAIL.
+005170 5500-EXIT.
+005180     EXIT.
+005190 5600-UPDATE-TOTALS.
+005200     IF WS-VERDICT = "TRUE "
+005210         ADD 1 TO WS-TRUE-COUNT
+005212         ADD 1 TO WS-RUN-TRUE-COUNT
+005220     ELSE
+005230         ADD 1 TO WS-FALSE-COUNT
+005232         ADD 1 TO WS-RUN-FALSE-COUNT
+005240     END-IF.
+005250 5600-EXIT.
+005260     EXIT.
+005270*---------------------------------------------------------------*
+005280*  6000-WRITE-REJECT -- RECORD FAILED VALIDATION                 *
+005290*---------------------------------------------------------------*
+005300 6000-WRITE-REJECT.
+005310     MOVE Q4-RECORD-ID TO QR-RECORD-ID.
+005320     MOVE WS-N TO QR-N.
+005330     MOVE WS-S TO QR-S.
+005340     MOVE WS-A TO QR-A.
+005350     MOVE WS-B TO QR-B.
+005360     MOVE WS-C TO QR-C.
+005370     MOVE WS-D TO QR-D.
+005380     MOVE WS-REASON-CODE TO QR-REASON-CODE.
+005390     MOVE WS-REASON-TEXT TO QR-REASON-TEXT.
+005400     WRITE Q4-REJECT-RECORD.
+005410     ADD 1 TO WS-REJECT-COUNT.
+005412     ADD 1 TO WS-RUN-REJECT-COUNT.
+005420 6000-EXIT.
+005430     EXIT.
+005440*---------------------------------------------------------------*
+005450*  7000-CHECKPOINT -- SAVE OUR PLACE EVERY N RECORDS SO A        *
+005460*                     RESTART DOES NOT REPROCESS THE WHOLE DECK *
+005470*---------------------------------------------------------------*
+005480 7000-CHECKPOINT.
+005490     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+005500         GIVING WS-CKPT-QUOTIENT
+005510         REMAINDER WS-CKPT-REMAINDER.
+005520     IF WS-CKPT-REMAINDER = ZERO
+005530         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+005540     END-IF.
+005550 7000-EXIT.
+005560     EXIT.
+005570 7100-WRITE-CHECKPOINT.
+005580     OPEN OUTPUT Q4-CHECKPOINT-FILE.
+005590     MOVE WS-RECORD-COUNT  TO QC-LAST-RECORD-NO.
+005592     MOVE WS-TRUE-COUNT    TO QC-TRUE-COUNT.
+005594     MOVE WS-FALSE-COUNT   TO QC-FALSE-COUNT.
+005596     MOVE WS-REJECT-COUNT  TO QC-REJECT-COUNT.
+005600     WRITE Q4-CHECKPOINT-RECORD.
+005610     CLOSE Q4-CHECKPOINT-FILE.
+005620 7100-EXIT.
+005630     EXIT.
+005640*---------------------------------------------------------------*
+005650*  8000-TERMINATE -- TRAILER, CLOSE UP, SET THE RETURN CODE      *
+005660*---------------------------------------------------------------*
+005670 8000-TERMINATE.
+005680     PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT.
+005690     CLOSE Q4-TRANS-FILE.
+005700     CLOSE Q4-REPORT-FILE.
+005710     CLOSE Q4-REJECT-FILE.
+005720     CLOSE Q4-AUDIT-FILE.
+005730     CLOSE Q4-HISTORY-FILE.
+005740     PERFORM 8200-SET-RETURN-CODE THRU 8200-EXIT.
+005750 8000-EXIT.
+005760     EXIT.
+005770 8100-WRITE-REPORT-TRAILER.
+005780     MOVE WS-RUN-RECORD-COUNT  TO RT-TOTAL-COUNT.
+005790     MOVE WS-RUN-TRUE-COUNT    TO RT-TRUE-COUNT.
+005800     MOVE WS-RUN-FALSE-COUNT   TO RT-FALSE-COUNT.
+005810     MOVE WS-RUN-REJECT-COUNT  TO RT-REJECT-COUNT.
+005820     WRITE Q4-REPORT-LINE FROM WS-RPT-TRAILER-1.
+005830     WRITE Q4-REPORT-LINE FROM WS-RPT-TRAILER-2.
+005840 8100-EXIT.
+005850     EXIT.
+005860 8200-SET-RETURN-CODE.
+005870     IF WS-FALSE-COUNT > ZERO OR WS-REJECT-COUNT > ZERO
+005880         MOVE 4 TO RETURN-CODE
+005890     ELSE
+005900         MOVE 0 TO RETURN-CODE
+005910     END-IF.
+005920 8200-EXIT.
+005930     EXIT.
+005940*---------------------------------------------------------------*
+005950*  9999-ABEND -- A REQUIRED FILE WOULD NOT OPEN; GIVE UP BEFORE *
+005960*                TOUCHING ANY RECORD I/O AGAINST IT             *
+005970*---------------------------------------------------------------*
+005980 9999-ABEND.
+005990     MOVE 16 TO RETURN-CODE.
+006000     GOBACK.
+006010 9999-EXIT.
+006020     EXIT.
