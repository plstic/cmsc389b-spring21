@@ -0,0 +1,20 @@
+000010*---------------------------------------------------------------*
+000020*  Q4REC.CPY                                                    *
+000030*                                                                *
+000040*  RECORD LAYOUT FOR THE Q4 TRANSACTION RECORD.  ONE RECORD      *
+000050*  HOLDS ONE N/S/a/b/c/d DETERMINATION REQUEST.  SHARED BY Q4    *
+000060*  AND BY ANY FEEDER OR REPORTING PROGRAM THAT PRODUCES OR       *
+000070*  CONSUMES THE SAME TRANSACTIONS SO THE LAYOUT IS DEFINED ONCE. *
+000080*                                                                *
+000090*  MODIFICATION HISTORY                                         *
+000100*    08/08/26  RM   ORIGINAL COPYBOOK, SPLIT OUT OF Q4 WORKING-  *
+000110*                   STORAGE WHEN THE TRANSACTION FILE WAS ADDED. *
+000120*---------------------------------------------------------------*
+000130 01  Q4-RECORD.
+000140     05  Q4-RECORD-ID          PIC 9(06).
+000150     05  Q4-N                  PIC 9(05).
+000160     05  Q4-S                  PIC S9(05).
+000170     05  Q4-A                  PIC S9(05).
+000180     05  Q4-B                  PIC S9(05).
+000190     05  Q4-C                  PIC S9(05).
+000200     05  Q4-D                  PIC S9(05).
